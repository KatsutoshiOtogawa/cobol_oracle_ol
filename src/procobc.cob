@@ -1,41 +1,317 @@
     *****************************************************************
         IDENTIFICATION              DIVISION.
+    *****************************************************************
         PROGRAM-ID.                 SAMPLE-13.
+        AUTHOR.                     K.OTOGAWA.
+        INSTALLATION.               APPLICATION-DEVELOPMENT.
+        DATE-WRITTEN.               2024-01-10.
+        DATE-COMPILED.
+    *****************************************************************
+    **** MODIFICATION HISTORY
+    **** ------------------------------------------------------------
+    **** 2024-01-10  K.O.  ORIGINAL DEMO PROGRAM.
+    **** 2026-08-08  K.O.  ADD EMP/DEPT CURSOR AND ROSTER PRINT.
+    **** 2026-08-08  K.O.  PROMOTE WRK-DATA TO EMPLOYEE-MASTER FILE.
+    **** 2026-08-08  K.O.  ADD COMMIT-INTERVAL CHECKPOINT/RESTART.
+    **** 2026-08-08  K.O.  ADD A/EMP-NUMBER VALIDATION AND EXCEPTION
+    ****                   FILE.
+    **** 2026-08-08  K.O.  ADD AUDIT-LOG OF EMP-NUMBER DB ACTIVITY.
+    **** 2026-08-08  K.O.  FETCH DEPT-CURSOR IN 100-ROW ARRAY BLOCKS.
+    **** 2026-08-08  K.O.  REPLACE WRK-DATA2 WITH TRANSACTION-FILE
+    ****                   (TRANXREC COPYBOOK, MULTI RECORD TYPE).
+    **** 2026-08-08  K.O.  ADD DEPARTMENT SALARY RECONCILIATION RUN.
+    **** 2026-08-09  K.O.  ADD OWN ORACLE CONNECT (THIS PROGRAM WAS
+    ****                   OPENING/FETCHING/COMMITTING WITH NO SESSION
+    ****                   OF ITS OWN); FIX ARRAY FETCH TO ORACLE
+    ****                   "FOR n FETCH" SYNTAX; KEY RESTART-CONTROL BY
+    ****                   DEPARTMENT AND DELETE IT ON A CLEAN FINISH;
+    ****                   CARRY THE RUNNING SALARY SUBTOTAL THROUGH A
+    ****                   RESTART SO RECONCILIATION SEES THE WHOLE
+    ****                   DEPARTMENT AFTER A RESUMED RUN; STAMP
+    ****                   TIMESTAMPS WITH TIME OF DAY, NOT JUST DATE;
+    ****                   DRIVE THE EMPLOYEE-MASTER KEY FROM AN EMPNO
+    ****                   PARAMETER INSTEAD OF A FIXED LITERAL; CHECK
+    ****                   SQLCODE AFTER COMMIT WORK BEFORE TRUSTING THE
+    ****                   CHECKPOINT; STATUS-CHECK EVERY FILE OPEN.
     *****************************************************************
         ENVIRONMENT                 DIVISION.
+    *****************************************************************
+        INPUT-OUTPUT                SECTION.
+        FILE-CONTROL.
+    **** 社員マスター（WRK-DATA を実ファイル化したもの）
+           SELECT EMPLOYEE-MASTER   ASSIGN TO "EMPMAST"
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS MODE IS DYNAMIC
+                                     RECORD KEY IS WRK-ITEM1
+                                     FILE STATUS IS WS-EMPMAST-STATUS.
+    **** チェックポイント／再開制御ファイル（実行 ID ＋ 部門番号キー）
+           SELECT RESTART-CONTROL   ASSIGN TO "RESTCTL"
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS MODE IS DYNAMIC
+                                     RECORD KEY IS RESTART-KEY
+                                     FILE STATUS IS WS-RESTCTL-STATUS.
+    **** 例外（エラー）報告ファイル
+           SELECT EXCEPTION-FILE    ASSIGN TO "EXCPRPT"
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS IS WS-EXCPRPT-STATUS.
+    **** 監査ログファイル
+           SELECT AUDIT-LOG         ASSIGN TO "AUDITLOG"
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS IS WS-AUDITLOG-STATUS.
+    **** トランザクション入力ファイル（複数レコード形式）
+           SELECT TRANSACTION-FILE  ASSIGN TO "TRANIN"
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS IS WS-TRANIN-STATUS.
+    **** 部門別給与統制金額ファイル（給与部門より別送）
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL"
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS MODE IS DYNAMIC
+                                     RECORD KEY IS CONTROL-DEPT-NUMBER
+                                     FILE STATUS IS WS-CTLTOTAL-STATUS.
+    **** 部門別照合レポート
+           SELECT RECON-REPORT      ASSIGN TO "RECONRPT"
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS IS WS-RECONRPT-STATUS.
     *****************************************************************
         DATA                        DIVISION.
+    *****************************************************************
+        FILE                        SECTION.
+        FD  EMPLOYEE-MASTER.
+    **** 構造体に見えるが、タダの変数だった WRK-DATA を実レコード化。
+        01 WRK-DATA.
+           13 WRK-ITEM1             PIC 9(5).
+           13 WRK-ITEM2             PIC X(5).
+
+        FD  RESTART-CONTROL.
+    **** キーを実行 ID だけでなく部門番号でも分けることで、ある部門の
+    **** 再開キーが別の部門の初回実行を巻き込まないようにする。完走
+    **** した部門はこのレコードを DELETE し、次回はパラメーターで
+    **** 選んだ部門の先頭からあらためて処理する。
+        01 RESTART-CONTROL-RECORD.
+           13 RESTART-KEY.
+              15 RESTART-RUN-ID     PIC X(8).
+              15 RESTART-KEY-DEPT   PIC 9(4).
+           13 RESTART-LAST-EMP      PIC 9(5).
+    **** 再開時に集計を頭からやり直さないための、中断時点の部門合計。
+           13 RESTART-SALARY-TOTAL  PIC S9(9)V99 COMP-3.
+           13 RESTART-TIMESTAMP     PIC 9(14).
+
+        FD  EXCEPTION-FILE.
+        01 EXCEPTION-FILE-RECORD    PIC X(80).
+
+        FD  AUDIT-LOG.
+        01 AUDIT-LOG-RECORD         PIC X(80).
+
+    **** WRK-DATA2／WRK-ITEM11／WRK-ITEM22 の単純な切出しを一般化した
+    **** 複数レコード形式コピー本。
+        FD  TRANSACTION-FILE.
+        COPY "tranxrec.cpy".
+
+        FD  CONTROL-TOTAL-FILE.
+        01 CONTROL-TOTAL-RECORD.
+           13 CONTROL-DEPT-NUMBER   PIC 9(4).
+           13 CONTROL-TOTAL-SALARY  PIC 9(9)V99.
+
+        FD  RECON-REPORT.
+        01 RECON-REPORT-RECORD      PIC X(80).
+    *****************************************************************
         WORKING-STORAGE             SECTION.
         01 A                        PIC 9(5).
         01 B                        PIC ZZZZ9.
         01 C                        PIC S9(5).
         01 D                        PIC X(5).
-    
+
         01 WRK-NUMBER               PIC 9(5).
         01 WRK-STRING               PIC X(5).
 
     **** データの初期値設定
         01 WRK-NUMBER2              PIC 9(5) VALUE 67890.
         01 WRK-STRING2              PIC X(5) VALUE "WXYZ".
-    **** データ項目
-    **** 構造体に見えるが、タダの変数。
-        01 WRK-DATA                 VALUE "12345ABCDE".
-           13 WRK-ITEM1             PIC 9(5).
-           13 WRK-ITEM2             PIC X(5).
-    **** 各データに入れる。
-        01 WRK-DATA2                 VALUE "12345ABCDE".
-           03 WRK-ITEM11             PIC 9(5).
-           03 WRK-ITEM22             PIC X(5).
-        EXEC SQL BEGIN DECLARE SECTION END-EXEC. 
-         01 EMP-NAME    PIC X(20) VARYING.
-         01 EMP-NUMBER  PIC S9(4) COMP VALUE ZERO.
-         01 SALARY      PIC S9(5)V99 COMP-3 VALUE ZERO.
-         01 DEPT-NUMBER PIC S9(4) COMP VALUE ZERO.
-     EXEC SQL END DECLARE SECTION END-EXEC. 
+    *****************************************************************
+    **** ファイル状態コード
+    *****************************************************************
+        01 WS-EMPMAST-STATUS        PIC X(2) VALUE "00".
+        01 WS-RESTCTL-STATUS        PIC X(2) VALUE "00".
+        01 WS-EXCPRPT-STATUS        PIC X(2) VALUE "00".
+        01 WS-AUDITLOG-STATUS       PIC X(2) VALUE "00".
+        01 WS-TRANIN-STATUS         PIC X(2) VALUE "00".
+        01 WS-CTLTOTAL-STATUS       PIC X(2) VALUE "00".
+        01 WS-RECONRPT-STATUS       PIC X(2) VALUE "00".
+
+    *****************************************************************
+    **** カーソル制御用スイッチ・ワーク
+    *****************************************************************
+        01 WS-EMP-EOF-SW            PIC X(1) VALUE "N".
+           88 EMP-FETCH-EOF                  VALUE "Y".
+        01 WS-TRANIN-EOF-SW         PIC X(1) VALUE "N".
+           88 TRANIN-EOF                     VALUE "Y".
+        01 WS-VALIDATE-SW           PIC X(1) VALUE "Y".
+           88 VALIDATE-OK                    VALUE "Y".
+           88 VALIDATE-BAD                   VALUE "N".
+    **** DEPT-CURSOR の OPEN／FETCH で SQL エラーが発生したかどうか。
+    **** 立っている間は 3000 で再開キーを「完走」と誤認しない。
+        01 WS-CURSOR-ERROR-SW       PIC X(1) VALUE "N".
+           88 CURSOR-ERROR-OCCURRED           VALUE "Y".
+
+    *****************************************************************
+    **** 例外報告用ワーク
+    *****************************************************************
+        01 WS-VALIDATE-AREA         PIC X(20).
+        01 WS-VALIDATE-NUM-BUF      PIC 9(20).
+        01 WS-VALIDATE-FIELD-NAME   PIC X(20).
+        01 WS-EXCEPTION-DETAIL.
+           13 WS-EXC-FIELD-NAME     PIC X(20).
+           13 FILLER                PIC X(1) VALUE SPACE.
+           13 WS-EXC-BAD-VALUE      PIC X(20).
+           13 FILLER                PIC X(1) VALUE SPACE.
+           13 WS-EXC-TIMESTAMP      PIC 9(14).
+
+    *****************************************************************
+    **** 日付＋時刻 14 桁タイムスタンプ編集用ワーク
+    **** （ACCEPT ... FROM DATE だけでは時刻部が 0 埋めのままなので、
+    ****   AUDIT-LOG／例外報告／再開制御の各タイムスタンプは
+    ****   9000-BUILD-TIMESTAMP で組み立てる。）
+    *****************************************************************
+        01 WS-TS-DATE               PIC 9(8).
+        01 WS-TS-TIME               PIC 9(6).
+        01 WS-TIMESTAMP-14          PIC 9(14).
+
+    *****************************************************************
+    **** 監査ログ用ワーク
+    *****************************************************************
+        01 WS-OS-USER-ID            PIC X(20).
+        01 WS-AUDIT-DETAIL.
+           13 WS-AUD-TIMESTAMP      PIC 9(14).
+           13 FILLER                PIC X(1) VALUE SPACE.
+           13 WS-AUD-EMP-NUMBER     PIC 9(5).
+           13 FILLER                PIC X(1) VALUE SPACE.
+           13 WS-AUD-OPERATION      PIC X(8).
+           13 FILLER                PIC X(1) VALUE SPACE.
+           13 WS-AUD-OS-USER        PIC X(20).
+
+    *****************************************************************
+    **** チェックポイント／再開処理
+    *****************************************************************
+        01 WS-CHECKPOINT-INTERVAL   PIC 9(4) COMP VALUE 100.
+        01 WS-CHECKPOINT-COUNTER    PIC 9(4) COMP VALUE ZERO.
+        01 WS-RESTART-START-DEPT    PIC 9(4) VALUE ZERO.
+        01 WS-RESTART-START-EMP     PIC 9(5) VALUE ZERO.
+        01 WS-RUN-ID                PIC X(8) VALUE "PROCOBC1".
+        01 WS-CURRENT-TIMESTAMP     PIC 9(14).
+
+    **** 操作者が報告対象の部門を選ぶためのパラメーター
+    **** （環境変数 DEPTNO）。再開キーが無い初回実行時にのみ使う。
+        01 WS-PARM-DEPT-AREA        PIC X(4)  VALUE SPACE.
+        01 WS-PARM-DEPT-NUMBER      PIC 9(4)  VALUE ZERO.
+
+    **** 処理対象の社員番号を選ぶためのパラメーター（環境変数
+    **** EMPNO）。未設定または数字以外のときは元のデモ値 12345。
+        01 WS-PARM-EMP-AREA         PIC X(5)  VALUE SPACE.
+        01 WS-PARM-EMP-NUMBER       PIC 9(5)  VALUE 12345.
+
+    *****************************************************************
+    **** データベース接続用ワーク（ENVNAME2／ENVDATA は data.cob と
+    **** 同じ規約で TNS 接続別名を選ぶ）。
+    *****************************************************************
+        01 ENVNAME1                 PIC X(9) VALUE "ORAENV".
+        01 ENVNAME2                 PIC X(8).
+        01 WS-CONNECT-SW            PIC X(1) VALUE "N".
+           88 CONNECTED-TO-ORACLE            VALUE "Y".
+
+    *****************************************************************
+    **** 部門別集計・照合ワーク
+    *****************************************************************
+        01 WS-DEPT-TOTAL-SALARY     PIC S9(9)V99 COMP-3 VALUE ZERO.
+        01 WS-VARIANCE              PIC S9(9)V99 COMP-3 VALUE ZERO.
+        01 WS-ABS-VARIANCE          PIC S9(9)V99 COMP-3 VALUE ZERO.
+        01 WS-TOLERANCE             PIC S9(7)V99 COMP-3 VALUE 0.01.
+        01 WS-RECON-DETAIL.
+           13 WS-RCN-DEPT-NUMBER    PIC 9(4).
+           13 FILLER                PIC X(1) VALUE SPACE.
+           13 WS-RCN-COMPUTED-TOTAL PIC ----9,999,999.99.
+           13 FILLER                PIC X(1) VALUE SPACE.
+           13 WS-RCN-CONTROL-TOTAL  PIC ----9,999,999.99.
+           13 FILLER                PIC X(1) VALUE SPACE.
+           13 WS-RCN-VARIANCE       PIC ----9,999,999.99.
+           13 FILLER                PIC X(1) VALUE SPACE.
+           13 WS-RCN-FLAG           PIC X(12).
+
+    *****************************************************************
+    **** カーソルから 1 回の FETCH で取り込む行数を保持するワーク
+    *****************************************************************
+        01 WS-FETCH-COUNT           PIC S9(4) COMP VALUE ZERO.
+        01 WS-FETCH-INDEX           PIC S9(4) COMP VALUE ZERO.
+        01 WS-CURRENT-EMP-NUMBER    PIC S9(4) COMP VALUE ZERO.
+
+        EXEC SQL INCLUDE SQLCA END-EXEC.
+
+        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01 EMP-NAME-TAB.
+            03 EMP-NAME    PIC X(20) OCCURS 100 TIMES.
+         01 EMP-NUMBER-TAB.
+            03 EMP-NUMBER  PIC S9(4) COMP OCCURS 100 TIMES.
+         01 SALARY-TAB.
+            03 SALARY      PIC S9(5)V99 COMP-3 OCCURS 100 TIMES.
+         01 DEPT-NUMBER-TAB.
+            03 DEPT-NUMBER PIC S9(4) COMP OCCURS 100 TIMES.
+         01 SEL-DEPT-NUMBER PIC S9(4) COMP VALUE ZERO.
+         01 SEL-EMP-NUMBER  PIC 9(5)       VALUE ZERO.
+         01 ENVDATA         PIC X(20).
+         01 ORACLE-USERID   PIC X(20).
+         01 ORACLE_P        PIC X(20).
+     EXEC SQL END DECLARE SECTION END-EXEC.
     *****************************************************************
         PROCEDURE                   DIVISION.
-        MAIN.
-           MOVE 100                 TO A B C.
+    *****************************************************************
+        0000-MAINLINE.
+           PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+           PERFORM 1100-SELECT-ENVIRONMENT  THRU 1100-EXIT.
+           PERFORM 1150-CONNECT-DATABASE    THRU 1150-EXIT.
+           PERFORM 1200-GET-OS-USER         THRU 1200-EXIT.
+           PERFORM 1300-GET-DEPT-PARM       THRU 1300-EXIT.
+           PERFORM 1350-GET-EMP-PARM        THRU 1350-EXIT.
+           PERFORM 1400-GET-RESTART-KEY     THRU 1400-EXIT.
+           PERFORM 2000-PROCESS-EMPLOYEE-MASTER THRU 2000-EXIT.
+           PERFORM 2500-PROCESS-TRANSACTIONS THRU 2500-EXIT.
+           PERFORM 3000-PROCESS-DEPT-ROSTER THRU 3000-EXIT.
+           PERFORM 4000-RECONCILE-DEPT      THRU 4000-EXIT.
+           CLOSE EXCEPTION-FILE.
+           CLOSE AUDIT-LOG.
+           CLOSE RECON-REPORT.
+           CLOSE CONTROL-TOTAL-FILE.
+           STOP RUN.
+
+    *****************************************************************
+    **** 1000  初期処理（元のデモ表示）
+    *****************************************************************
+        1000-INITIALIZE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF WS-EXCPRPT-STATUS NOT = "00"
+               DISPLAY "EXCEPTION-FILE OPEN FAILED, STATUS="
+                       WS-EXCPRPT-STATUS
+           END-IF.
+           OPEN OUTPUT AUDIT-LOG.
+           IF WS-AUDITLOG-STATUS NOT = "00"
+               DISPLAY "AUDIT-LOG OPEN FAILED, STATUS="
+                       WS-AUDITLOG-STATUS
+           END-IF.
+           OPEN OUTPUT RECON-REPORT.
+           IF WS-RECONRPT-STATUS NOT = "00"
+               DISPLAY "RECON-REPORT OPEN FAILED, STATUS="
+                       WS-RECONRPT-STATUS
+           END-IF.
+           OPEN I-O CONTROL-TOTAL-FILE.
+           IF WS-CTLTOTAL-STATUS NOT = "00"
+               DISPLAY "CONTROL-TOTAL-FILE OPEN FAILED, STATUS="
+                       WS-CTLTOTAL-STATUS
+           END-IF.
+
+           MOVE "A"                 TO WS-VALIDATE-FIELD-NAME.
+           MOVE "00000000000000000100" TO WS-VALIDATE-AREA.
+           PERFORM 8100-VALIDATE-NUMERIC-FIELD THRU 8100-EXIT.
+           IF VALIDATE-OK
+               MOVE 100             TO A B C
+           END-IF.
            MOVE "00100"             TO D.
 
            DISPLAY "A[ " A "]".
@@ -50,5 +326,444 @@
 
            DISPLAY "WRK-NUMBER[" WRK-NUMBER "]".
            DISPLAY "WRK-STRING[" WRK-STRING "]".
-    **** データ項目
-           STOP RUN.
+        1000-EXIT.
+           EXIT.
+
+    *****************************************************************
+    **** 1100  接続先環境の選択（data.cob と同じ規約で ENVNAME2 から
+    ****       TNS 接続別名を選ぶ）。
+    *****************************************************************
+        1100-SELECT-ENVIRONMENT.
+           DISPLAY ENVNAME1            UPON ENVIRONMENT-NAME.
+           ACCEPT  ENVNAME2            FROM ENVIRONMENT-VALUE.
+
+           EVALUATE ENVNAME2
+               WHEN "DEV"
+                   MOVE "DEVTNS"       TO ENVDATA
+               WHEN "TEST"
+                   MOVE "TESTTNS"      TO ENVDATA
+               WHEN "PROD"
+                   MOVE "PRODTNS"      TO ENVDATA
+               WHEN OTHER
+                   MOVE "DEVTNS"       TO ENVDATA
+                   MOVE "ENVNAME2"     TO WS-EXC-FIELD-NAME
+                   MOVE ENVNAME2       TO WS-EXC-BAD-VALUE
+                   PERFORM 8110-WRITE-EXCEPTION THRU 8110-EXIT
+           END-EVALUATE.
+
+           DISPLAY "ENVNAME2 IS [" ENVNAME2 "]".
+           DISPLAY "ENVDATA  IS [" ENVDATA  "]".
+        1100-EXIT.
+           EXIT.
+
+    *****************************************************************
+    **** 1150  ORACLE_P をマスクしたまま Oracle へ接続する。
+    ****       このモジュール自身が DEPT-CURSOR の OPEN／FETCH と
+    ****       COMMIT WORK を発行するので、data.cob とは別に自前の
+    ****       CONNECT を持つ。パスワードは画面／ログへ出さない。
+    *****************************************************************
+        1150-CONNECT-DATABASE.
+           DISPLAY "ORACLE_USERID"     UPON ENVIRONMENT-NAME.
+           ACCEPT  ORACLE-USERID       FROM ENVIRONMENT-VALUE.
+
+           DISPLAY "ORACLW_PWD"        UPON ENVIRONMENT-NAME.
+           ACCEPT  ORACLE_P            FROM ENVIRONMENT-VALUE.
+
+           EXEC SQL
+               CONNECT :ORACLE-USERID IDENTIFIED BY :ORACLE_P
+                   USING :ENVDATA
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY "ORACLE CONNECT FAILED, SQLCODE=" SQLCODE
+           ELSE
+               SET CONNECTED-TO-ORACLE TO TRUE
+               DISPLAY "ORACLE CONNECT OK, ENVIRONMENT=" ENVNAME2
+           END-IF.
+        1150-EXIT.
+           EXIT.
+
+    **** バッチを実行した OS ユーザーを監査ログ用に捕捉する。
+        1200-GET-OS-USER.
+           DISPLAY "LOGNAME"        UPON ENVIRONMENT-NAME.
+           ACCEPT  WS-OS-USER-ID    FROM ENVIRONMENT-VALUE.
+           IF WS-OS-USER-ID = SPACE
+               DISPLAY "USER"       UPON ENVIRONMENT-NAME
+               ACCEPT  WS-OS-USER-ID FROM ENVIRONMENT-VALUE
+           END-IF.
+        1200-EXIT.
+           EXIT.
+
+    **** 報告対象の部門を環境変数 DEPTNO から取得する。未設定または
+    **** 数字以外のときは 0（再開キーに委ねる）とする。
+        1300-GET-DEPT-PARM.
+           DISPLAY "DEPTNO"            UPON ENVIRONMENT-NAME.
+           ACCEPT  WS-PARM-DEPT-AREA   FROM ENVIRONMENT-VALUE.
+           IF WS-PARM-DEPT-AREA IS NUMERIC
+               MOVE WS-PARM-DEPT-AREA  TO WS-PARM-DEPT-NUMBER
+           ELSE
+               MOVE ZERO               TO WS-PARM-DEPT-NUMBER
+           END-IF.
+        1300-EXIT.
+           EXIT.
+
+    **** 処理対象の社員番号を環境変数 EMPNO から取得する。未設定また
+    **** は数字以外のときは元のデモ値 12345 のままとする。
+        1350-GET-EMP-PARM.
+           DISPLAY "EMPNO"             UPON ENVIRONMENT-NAME.
+           ACCEPT  WS-PARM-EMP-AREA    FROM ENVIRONMENT-VALUE.
+           IF WS-PARM-EMP-AREA IS NUMERIC
+               MOVE WS-PARM-EMP-AREA   TO WS-PARM-EMP-NUMBER
+           END-IF.
+        1350-EXIT.
+           EXIT.
+
+    **** 前回異常終了した場合の再開キーを制御ファイル（実行 ID ＋
+    **** 部門番号キー）から読む。再開キーが無い初回実行、または前回
+    **** その部門を完走して 3500 でレコードが削除されている場合は、
+    **** DEPTNO パラメーターで指定された部門の先頭から開始する。
+        1400-GET-RESTART-KEY.
+           OPEN I-O RESTART-CONTROL.
+           IF WS-RESTCTL-STATUS NOT = "00"
+               DISPLAY "RESTART-CONTROL OPEN FAILED, STATUS="
+                       WS-RESTCTL-STATUS
+           END-IF.
+           MOVE WS-RUN-ID            TO RESTART-RUN-ID.
+           MOVE WS-PARM-DEPT-NUMBER  TO RESTART-KEY-DEPT.
+           READ RESTART-CONTROL
+               KEY IS RESTART-KEY
+               INVALID KEY
+                   MOVE WS-PARM-DEPT-NUMBER TO WS-RESTART-START-DEPT
+                   MOVE ZERO                TO WS-RESTART-START-EMP
+           END-READ.
+           IF WS-RESTCTL-STATUS = "00"
+               MOVE RESTART-KEY-DEPT    TO WS-RESTART-START-DEPT
+               MOVE RESTART-LAST-EMP    TO WS-RESTART-START-EMP
+               MOVE RESTART-SALARY-TOTAL TO WS-DEPT-TOTAL-SALARY
+           END-IF.
+        1400-EXIT.
+           EXIT.
+
+    *****************************************************************
+    **** 2000  社員マスターの読取・更新
+    **** WRK-DATA に直接 VALUE で埋め込んでいたテスト値を、社員マスタ
+    **** ー（WRK-ITEM1 キー）の実ファイルとして読み書きする。処理対象
+    **** の社員番号は固定値ではなく、1350 で取得したパラメーターから
+    **** 得る。
+    *****************************************************************
+        2000-PROCESS-EMPLOYEE-MASTER.
+           OPEN I-O EMPLOYEE-MASTER.
+           IF WS-EMPMAST-STATUS NOT = "00"
+               DISPLAY "EMPLOYEE-MASTER OPEN FAILED, STATUS="
+                       WS-EMPMAST-STATUS
+           END-IF.
+
+           MOVE WS-PARM-EMP-NUMBER  TO WRK-ITEM1.
+           READ EMPLOYEE-MASTER
+               KEY IS WRK-ITEM1
+               INVALID KEY
+                   MOVE "ABCDE"      TO WRK-ITEM2
+                   WRITE WRK-DATA
+               NOT INVALID KEY
+                   MOVE "UPDTD"      TO WRK-ITEM2
+                   REWRITE WRK-DATA
+           END-READ.
+
+           DISPLAY "WRK-ITEM1[" WRK-ITEM1 "]".
+           DISPLAY "WRK-ITEM2[" WRK-ITEM2 "]".
+
+           CLOSE EMPLOYEE-MASTER.
+        2000-EXIT.
+           EXIT.
+
+    *****************************************************************
+    **** 2500  トランザクション入力ファイルの処理
+    **** WRK-DATA2／WRK-ITEM11／WRK-ITEM22 の単純な切出しを一般化した
+    **** 複数レコード形式コピー本 TRANXREC を読み、区分コードで分岐
+    **** する。
+    *****************************************************************
+        2500-PROCESS-TRANSACTIONS.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRANIN-STATUS NOT = "00"
+               DISPLAY "TRANSACTION-FILE OPEN FAILED, STATUS="
+                       WS-TRANIN-STATUS
+           END-IF.
+           PERFORM 2550-READ-TRANX THRU 2550-EXIT
+               UNTIL TRANIN-EOF.
+           CLOSE TRANSACTION-FILE.
+        2500-EXIT.
+           EXIT.
+
+    **** 1 件分のトランザクションを読み、区分コードにより分岐する。
+        2550-READ-TRANX.
+           READ TRANSACTION-FILE
+               AT END
+                   SET TRANIN-EOF    TO TRUE
+               NOT AT END
+                   PERFORM 2560-VALIDATE-TRANX-EMP THRU 2560-EXIT
+                   EVALUATE TRUE
+                       WHEN TRANX-SALARY-CHANGE
+                           PERFORM 2600-PROCESS-SALARY-CHANGE
+                               THRU 2600-EXIT
+                       WHEN TRANX-DEPT-TRANSFER
+                           PERFORM 2700-PROCESS-DEPT-TRANSFER
+                               THRU 2700-EXIT
+                       WHEN OTHER
+                           MOVE "TRANX-TYPE-CODE" TO WS-EXC-FIELD-NAME
+                           MOVE TRANX-TYPE-CODE    TO WS-EXC-BAD-VALUE
+                           PERFORM 8110-WRITE-EXCEPTION THRU 8110-EXIT
+                   END-EVALUATE
+           END-READ.
+        2550-EXIT.
+           EXIT.
+
+    **** トランザクションファイルから来た社員番号を検証する。
+        2560-VALIDATE-TRANX-EMP.
+           MOVE "TRANX-EMP-NUMBER"   TO WS-VALIDATE-FIELD-NAME.
+           MOVE TRANX-EMP-NUMBER     TO WS-VALIDATE-NUM-BUF.
+           MOVE WS-VALIDATE-NUM-BUF  TO WS-VALIDATE-AREA.
+           PERFORM 8100-VALIDATE-NUMERIC-FIELD THRU 8100-EXIT.
+        2560-EXIT.
+           EXIT.
+
+        2600-PROCESS-SALARY-CHANGE.
+           DISPLAY "SALARY CHANGE  EMP=" TRANX-EMP-NUMBER
+                   " OLD=" TRANX-SC-OLD-SALARY
+                   " NEW=" TRANX-SC-NEW-SALARY.
+        2600-EXIT.
+           EXIT.
+
+        2700-PROCESS-DEPT-TRANSFER.
+           DISPLAY "DEPT TRANSFER  EMP=" TRANX-EMP-NUMBER
+                   " OLD-DEPT=" TRANX-DT-OLD-DEPT
+                   " NEW-DEPT=" TRANX-DT-NEW-DEPT.
+        2700-EXIT.
+           EXIT.
+
+    *****************************************************************
+    **** 3000  部門別社員名簿（EMP カーソルのフェッチ）
+    *****************************************************************
+        3000-PROCESS-DEPT-ROSTER.
+           MOVE "N"                   TO WS-CURSOR-ERROR-SW.
+           MOVE WS-RESTART-START-DEPT TO SEL-DEPT-NUMBER.
+           MOVE WS-RESTART-START-EMP  TO SEL-EMP-NUMBER.
+           EXEC SQL
+               DECLARE DEPT-CURSOR CURSOR FOR
+                   SELECT EMP_NAME, EMP_NUMBER, SALARY, DEPT_NUMBER
+                     FROM EMP
+                    WHERE DEPT_NUMBER = :SEL-DEPT-NUMBER
+                      AND EMP_NUMBER  >= :SEL-EMP-NUMBER
+                    ORDER BY EMP_NUMBER
+           END-EXEC.
+           EXEC SQL OPEN DEPT-CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO
+               DISPLAY "DEPT-CURSOR OPEN FAILED, SQLCODE=" SQLCODE
+               SET CURSOR-ERROR-OCCURRED TO TRUE
+           ELSE
+               PERFORM 3100-FETCH-EMP-ROWS THRU 3100-EXIT
+                   UNTIL EMP-FETCH-EOF
+               EXEC SQL CLOSE DEPT-CURSOR END-EXEC
+           END-IF.
+    **** SQL エラーなく完走した部門は、再開レコードを消して次回は
+    **** 先頭からの新しい実行として扱えるようにする。
+           IF NOT CURSOR-ERROR-OCCURRED
+               PERFORM 3500-MARK-RUN-COMPLETE THRU 3500-EXIT
+           END-IF.
+           CLOSE RESTART-CONTROL.
+        3000-EXIT.
+           EXIT.
+
+    **** 1 回の FETCH で最大 100 行をまとめて配列に取り込む
+    **** （Oracle Pro*COBOL の複数行 FETCH 構文）。
+        3100-FETCH-EMP-ROWS.
+           EXEC SQL
+               FOR 100 FETCH DEPT-CURSOR
+               INTO :EMP-NAME, :EMP-NUMBER, :SALARY, :DEPT-NUMBER
+           END-EXEC.
+           IF SQLCODE = 1403
+               SET EMP-FETCH-EOF TO TRUE
+           ELSE
+               IF SQLCODE NOT = ZERO
+                   DISPLAY "DEPT-CURSOR FETCH FAILED, SQLCODE="
+                           SQLCODE
+                   SET EMP-FETCH-EOF TO TRUE
+                   SET CURSOR-ERROR-OCCURRED TO TRUE
+               ELSE
+                   MOVE SQLERRD(3)  TO WS-FETCH-COUNT
+                   PERFORM 3200-PRINT-ROSTER-LINE THRU 3200-EXIT
+                       VARYING WS-FETCH-INDEX FROM 1 BY 1
+                       UNTIL WS-FETCH-INDEX > WS-FETCH-COUNT
+                   IF WS-FETCH-COUNT < 100
+                       SET EMP-FETCH-EOF TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+        3100-EXIT.
+           EXIT.
+
+    **** 配列に取り込んだ 1 行分の検証・印刷・監査ログ・チェックポイント。
+        3200-PRINT-ROSTER-LINE.
+           MOVE EMP-NUMBER(WS-FETCH-INDEX) TO WS-CURRENT-EMP-NUMBER.
+           PERFORM 8120-VALIDATE-EMP-NUMBER THRU 8120-EXIT.
+           IF VALIDATE-BAD
+               GO TO 3200-EXIT
+           END-IF.
+
+           DISPLAY "DEPT=" DEPT-NUMBER(WS-FETCH-INDEX)
+                   " EMP="  EMP-NUMBER(WS-FETCH-INDEX)
+                   " NAME=" EMP-NAME(WS-FETCH-INDEX)
+                   " SALARY=" SALARY(WS-FETCH-INDEX).
+
+           ADD SALARY(WS-FETCH-INDEX) TO WS-DEPT-TOTAL-SALARY.
+
+           MOVE EMP-NUMBER(WS-FETCH-INDEX) TO WS-AUD-EMP-NUMBER.
+           MOVE "FETCH"                    TO WS-AUD-OPERATION.
+           PERFORM 3300-WRITE-AUDIT-LOG THRU 3300-EXIT.
+
+           MOVE DEPT-NUMBER(WS-FETCH-INDEX) TO WS-RESTART-START-DEPT.
+           MOVE EMP-NUMBER(WS-FETCH-INDEX)  TO WS-RESTART-START-EMP.
+           PERFORM 3400-CHECKPOINT-COMMIT THRU 3400-EXIT.
+        3200-EXIT.
+           EXIT.
+
+    **** EMP-NUMBER の読取を監査ログファイルへ記録する。
+        3300-WRITE-AUDIT-LOG.
+           PERFORM 9000-BUILD-TIMESTAMP THRU 9000-EXIT.
+           MOVE WS-TIMESTAMP-14     TO WS-AUD-TIMESTAMP.
+           MOVE WS-OS-USER-ID       TO WS-AUD-OS-USER.
+           MOVE WS-AUDIT-DETAIL     TO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+        3300-EXIT.
+           EXIT.
+
+    **** コミット間隔ごとにコミットし、コミットが成功した場合だけ
+    **** 再開キーと部門合計の中間値を再開制御ファイルへ書き込む。
+        3400-CHECKPOINT-COMMIT.
+           ADD 1 TO WS-CHECKPOINT-COUNTER.
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               EXEC SQL COMMIT WORK END-EXEC
+               IF SQLCODE NOT = ZERO
+                   DISPLAY "COMMIT WORK FAILED, SQLCODE=" SQLCODE
+               ELSE
+                   MOVE ZERO                   TO WS-CHECKPOINT-COUNTER
+                   PERFORM 9000-BUILD-TIMESTAMP THRU 9000-EXIT
+                   MOVE WS-RUN-ID               TO RESTART-RUN-ID
+                   MOVE WS-RESTART-START-DEPT   TO RESTART-KEY-DEPT
+                   MOVE WS-RESTART-START-EMP    TO RESTART-LAST-EMP
+                   MOVE WS-DEPT-TOTAL-SALARY    TO RESTART-SALARY-TOTAL
+                   MOVE WS-TIMESTAMP-14         TO RESTART-TIMESTAMP
+                   REWRITE RESTART-CONTROL-RECORD
+                       INVALID KEY
+                           WRITE RESTART-CONTROL-RECORD
+                   END-REWRITE
+               END-IF
+           END-IF.
+        3400-EXIT.
+           EXIT.
+
+    **** 部門を SQL エラーなく完走したら、その部門の再開キーを削除
+    **** する。まだレコードが無い（コミット間隔に一度も達していない
+    **** 小規模部門の）場合は何もしない。
+        3500-MARK-RUN-COMPLETE.
+           MOVE WS-RUN-ID             TO RESTART-RUN-ID.
+           MOVE WS-RESTART-START-DEPT TO RESTART-KEY-DEPT.
+           READ RESTART-CONTROL
+               KEY IS RESTART-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DELETE RESTART-CONTROL
+           END-READ.
+        3500-EXIT.
+           EXIT.
+
+    *****************************************************************
+    **** 4000  部門別給与照合レポート
+    **** カーソルで集計した部門合計給与と、給与部門より別送される
+    **** 統制金額ファイルの値を照合し、許容誤差を超える差額には
+    **** 「OUT OF BAL」フラグを付けてレポートへ書き出す。
+    *****************************************************************
+        4000-RECONCILE-DEPT.
+           MOVE WS-DEPT-TOTAL-SALARY  TO WS-RCN-COMPUTED-TOTAL.
+           MOVE WS-RESTART-START-DEPT TO CONTROL-DEPT-NUMBER
+                                          WS-RCN-DEPT-NUMBER.
+           READ CONTROL-TOTAL-FILE
+               KEY IS CONTROL-DEPT-NUMBER
+               INVALID KEY
+                   MOVE ZERO             TO CONTROL-TOTAL-SALARY
+                                            WS-RCN-CONTROL-TOTAL
+                                            WS-RCN-VARIANCE
+                   MOVE "NO CONTROL"     TO WS-RCN-FLAG
+           END-READ.
+           IF WS-CTLTOTAL-STATUS = "00"
+               MOVE CONTROL-TOTAL-SALARY TO WS-RCN-CONTROL-TOTAL
+               COMPUTE WS-VARIANCE =
+                   WS-DEPT-TOTAL-SALARY - CONTROL-TOTAL-SALARY
+               MOVE WS-VARIANCE          TO WS-RCN-VARIANCE
+               IF WS-VARIANCE < ZERO
+                   COMPUTE WS-ABS-VARIANCE = ZERO - WS-VARIANCE
+               ELSE
+                   MOVE WS-VARIANCE      TO WS-ABS-VARIANCE
+               END-IF
+               IF WS-ABS-VARIANCE > WS-TOLERANCE
+                   MOVE "OUT OF BAL"     TO WS-RCN-FLAG
+               ELSE
+                   MOVE "IN BALANCE"     TO WS-RCN-FLAG
+               END-IF
+           END-IF.
+           MOVE WS-RECON-DETAIL        TO RECON-REPORT-RECORD.
+           WRITE RECON-REPORT-RECORD.
+        4000-EXIT.
+           EXIT.
+
+    *****************************************************************
+    **** 8100  入力数値項目の検証（例外レポート）
+    *****************************************************************
+        8100-VALIDATE-NUMERIC-FIELD.
+           IF WS-VALIDATE-AREA IS NUMERIC
+               SET VALIDATE-OK  TO TRUE
+           ELSE
+               SET VALIDATE-BAD TO TRUE
+               MOVE WS-VALIDATE-FIELD-NAME TO WS-EXC-FIELD-NAME
+               MOVE WS-VALIDATE-AREA       TO WS-EXC-BAD-VALUE
+               PERFORM 8110-WRITE-EXCEPTION THRU 8110-EXIT
+           END-IF.
+        8100-EXIT.
+           EXIT.
+
+        8110-WRITE-EXCEPTION.
+           PERFORM 9000-BUILD-TIMESTAMP THRU 9000-EXIT.
+           MOVE WS-TIMESTAMP-14     TO WS-EXC-TIMESTAMP.
+           MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-FILE-RECORD.
+           WRITE EXCEPTION-FILE-RECORD.
+        8110-EXIT.
+           EXIT.
+
+    **** EMP-NUMBER はカーソルから取得した 2 バイト・バイナリー項目の
+    **** ため、値域（1～9999）を外れていないかを検証する。
+        8120-VALIDATE-EMP-NUMBER.
+           IF WS-CURRENT-EMP-NUMBER > ZERO
+              AND WS-CURRENT-EMP-NUMBER <= 9999
+               SET VALIDATE-OK  TO TRUE
+           ELSE
+               SET VALIDATE-BAD TO TRUE
+               MOVE "EMP-NUMBER"        TO WS-EXC-FIELD-NAME
+               MOVE WS-CURRENT-EMP-NUMBER TO WS-EXC-BAD-VALUE
+               PERFORM 8110-WRITE-EXCEPTION THRU 8110-EXIT
+           END-IF.
+        8120-EXIT.
+           EXIT.
+
+    *****************************************************************
+    **** 9000  日付＋時刻 14 桁タイムスタンプの編集
+    **** ACCEPT ... FROM DATE だけでは時刻部が 0 埋めのままで、同じ
+    **** 日に書かれた行を区別できないため、FROM TIME を連結する。
+    *****************************************************************
+        9000-BUILD-TIMESTAMP.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+           STRING WS-TS-DATE DELIMITED BY SIZE
+                  WS-TS-TIME DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP-14.
+        9000-EXIT.
+           EXIT.
