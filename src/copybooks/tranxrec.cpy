@@ -0,0 +1,29 @@
+    *****************************************************************
+    **** COPYBOOK             TRANXREC
+    **** 雇用員トランザクション入力レコード。
+    **** ヘッダーの区分コードにより、異なる明細レイアウトを
+    **** REDEFINES で読み替える複数レコード形式のレイアウト。
+    ****
+    **** TRANX-TYPE-CODE = "SC"  給与変更トランザクション
+    **** TRANX-TYPE-CODE = "DT"  部門異動トランザクション
+    *****************************************************************
+        01 TRANX-RECORD.
+    **** 共通ヘッダー部。すべてのレコード形式で同じ並び。
+           03 TRANX-HEADER.
+              05 TRANX-TYPE-CODE         PIC X(02).
+                 88 TRANX-SALARY-CHANGE       VALUE "SC".
+                 88 TRANX-DEPT-TRANSFER       VALUE "DT".
+              05 TRANX-EMP-NUMBER        PIC 9(05).
+              05 TRANX-EFFECTIVE-DATE    PIC 9(08).
+    **** 明細部。区分コードにより読み替える。
+           03 TRANX-DETAIL-AREA          PIC X(65).
+           03 TRANX-SALARY-CHANGE-REC   REDEFINES TRANX-DETAIL-AREA.
+              05 TRANX-SC-OLD-SALARY     PIC 9(05)V99.
+              05 TRANX-SC-NEW-SALARY     PIC 9(05)V99.
+              05 TRANX-SC-REASON-CODE    PIC X(04).
+              05 FILLER                  PIC X(47).
+           03 TRANX-DEPT-TRANSFER-REC   REDEFINES TRANX-DETAIL-AREA.
+              05 TRANX-DT-OLD-DEPT       PIC 9(04).
+              05 TRANX-DT-NEW-DEPT       PIC 9(04).
+              05 TRANX-DT-TRANSFER-DATE  PIC 9(08).
+              05 FILLER                  PIC X(49).
