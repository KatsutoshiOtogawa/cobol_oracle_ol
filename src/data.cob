@@ -1,20 +1,50 @@
       ***************************************************************
         IDENTIFICATION              DIVISION.
+      ***************************************************************
         PROGRAM-ID.                 SAMPLE-13.
+        AUTHOR.                     K.OTOGAWA.
+        INSTALLATION.               APPLICATION-DEVELOPMENT.
+        DATE-WRITTEN.               2024-01-10.
+        DATE-COMPILED.
+      ***************************************************************
+      **** MODIFICATION HISTORY
+      **** -----------------------------------------------------------
+      **** 2024-01-10  K.O.  ORIGINAL DEMO PROGRAM.
+      **** 2026-08-08  K.O.  REPLACE PLAINTEXT PASSWORD DISPLAY WITH A
+      ****                   REAL MASKED CONNECT.
+      **** 2026-08-08  K.O.  WIRE UP ENVNAME1/ENVNAME2/ENVDATA FOR
+      ****                   MULTI-ENVIRONMENT TNS ALIAS SELECTION.
+      **** 2026-08-08  K.O.  ADD A-FIELD VALIDATION AND EXCEPTION FILE.
+      **** 2026-08-09  K.O.  REPLACE WRK-DATA2 WITH THE SHARED TRANXREC
+      ****                   COPYBOOK (SAME LAYOUT PROCOBC.COB USES FOR
+      ****                   TRANSACTION-FILE); STAMP THE EXCEPTION
+      ****                   TIMESTAMP WITH TIME OF DAY, NOT JUST DATE.
       ***************************************************************
         ENVIRONMENT                 DIVISION.
         CONFIGURATION SECTION.
+      ***************************************************************
+        INPUT-OUTPUT                SECTION.
+        FILE-CONTROL.
+      **** 例外（エラー）報告ファイル
+           SELECT EXCEPTION-FILE    ASSIGN TO "EXCPRPT"
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS IS WS-EXCPRPT-STATUS.
       ***************************************************************
         DATA                        DIVISION.
+      ***************************************************************
+        FILE                        SECTION.
+        FD  EXCEPTION-FILE.
+        01 EXCEPTION-FILE-RECORD    PIC X(80).
+      ***************************************************************
         WORKING-STORAGE             SECTION.
         01 A                        PIC 9(5).
         01 B                        PIC ZZZZ9.
         01 C                        PIC S9(5).
         01 D                        PIC X(5).
-      
+
         01 WRK-NUMBER               PIC 9(5).
         01 WRK-STRING               PIC X(5).
-  
+
       ** データの初期値設定
         01 WRK-NUMBER2              PIC 9(5) VALUE 67890.
         01 WRK-STRING2              PIC X(5) VALUE "WXYZ".
@@ -23,37 +53,172 @@
         01 WRK-DATA                 VALUE "12345ABCDE".
            13 WRK-ITEM1             PIC 9(5).
            13 WRK-ITEM2             PIC X(5).
-      ** 各データに入れる。
-        01 WRK-DATA2                 VALUE "12345ABCDE".
-           03 WRK-ITEM11             PIC 9(5).
-           03 WRK-ITEM22             PIC X(5).
+      ** WRK-DATA2／WRK-ITEM11／WRK-ITEM22 の単純な切出しは、
+      ** procobc.cob の TRANSACTION-FILE と同じ複数レコード形式コピー
+      ** 本 TRANXREC に一般化した。
+        COPY "tranxrec.cpy".
       ** 環境変数
-        01 ENVNAME1                  PIC X(9) VALUE "HOME".
+      **** ENVNAME1 = 接続先を切り替えるために参照する環境変数名。
+      **** ENVNAME2 = ACCEPT した環境名（DEV／TEST／PROD）。
+      **** ENVDATA  = ENVNAME2 に対応する TNS 接続別名。
+        01 ENVNAME1                  PIC X(9) VALUE "ORAENV".
         01 ENVNAME2                  PIC X(8).
-        01 ENVDATA                   PIC X(20).
-        01 ORACLE_P                  PIC X(20).
-        
-      
+
+      ***************************************************************
+      **** ファイル状態コード
+      ***************************************************************
+        01 WS-EXCPRPT-STATUS        PIC X(2) VALUE "00".
+
+      ***************************************************************
+      **** 例外報告用ワーク
+      ***************************************************************
+        01 WS-VALIDATE-AREA         PIC X(20).
+        01 WS-VALIDATE-FIELD-NAME   PIC X(20).
+        01 WS-VALIDATE-SW           PIC X(1) VALUE "Y".
+           88 VALIDATE-OK                    VALUE "Y".
+           88 VALIDATE-BAD                   VALUE "N".
+        01 WS-EXCEPTION-DETAIL.
+           13 WS-EXC-FIELD-NAME     PIC X(20).
+           13 FILLER                PIC X(1) VALUE SPACE.
+           13 WS-EXC-BAD-VALUE      PIC X(20).
+           13 FILLER                PIC X(1) VALUE SPACE.
+           13 WS-EXC-TIMESTAMP      PIC 9(14).
+
+      **** 日付＋時刻 14 桁タイムスタンプ編集用ワーク（ACCEPT ... FROM
+      **** DATE だけでは時刻部が 0 埋めのままになるため）。
+        01 WS-TS-DATE               PIC 9(8).
+        01 WS-TS-TIME               PIC 9(6).
+        01 WS-TIMESTAMP-14          PIC 9(14).
+
+        EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      **** CONNECT 文が :ホスト変数 で参照する項目は、procobc.cob と
+      **** 同じ流儀で DECLARE SECTION の中にまとめて宣言する。
+        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01 ENVDATA                  PIC X(20).
+         01 ORACLE-USERID            PIC X(20).
+         01 ORACLE_P                 PIC X(20).
+        EXEC SQL END DECLARE SECTION END-EXEC.
+
       ***************************************************************
         PROCEDURE                   DIVISION.
         MAIN.
-           MOVE 100                 TO A B C.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+           PERFORM 2000-SELECT-ENVIRONMENT   THRU 2000-EXIT.
+           PERFORM 3000-CONNECT-DATABASE    THRU 3000-EXIT.
+           CLOSE EXCEPTION-FILE.
+           STOP RUN.
+
+      ***************************************************************
+      **** 1000  初期処理（元のデモ表示）
+      ***************************************************************
+        1000-INITIALIZE.
+           MOVE "A"                 TO WS-VALIDATE-FIELD-NAME.
+           MOVE "00000000000000000100" TO WS-VALIDATE-AREA.
+           PERFORM 8100-VALIDATE-NUMERIC-FIELD THRU 8100-EXIT.
+           IF VALIDATE-OK
+               MOVE 100             TO A B C
+           END-IF.
            MOVE "00100"             TO D.
-  
-           ACCEPT ORACLE_P FROM ORACLW_PWD
-           DISPLAY "ORACLEP is" ORACLE_P "."
+
            DISPLAY "A[ " A "]".
            DISPLAY "B[ " B "]".
            DISPLAY "C[ " C "]".
            DISPLAY "D[ " D "]".
-  
+
       ** 表意定数
            MOVE ZERO                TO WRK-NUMBER.
       *** 変数をすべて空白文字で埋める。
            MOVE SPACE               TO WRK-STRING.
-  
+
            DISPLAY "WRK-NUMBER[" WRK-NUMBER "]".
            DISPLAY "WRK-STRING[" WRK-STRING "]".
+        1000-EXIT.
+           EXIT.
 
-      ** データ項目
-           STOP RUN.
+      ***************************************************************
+      **** 2000  ENVNAME1 で指定した環境変数から動作環境を取得し、
+      ****       ENVNAME2 / ENVDATA に TNS 接続別名を設定する。
+      ***************************************************************
+        2000-SELECT-ENVIRONMENT.
+           DISPLAY ENVNAME1            UPON ENVIRONMENT-NAME.
+           ACCEPT  ENVNAME2            FROM ENVIRONMENT-VALUE.
+
+           EVALUATE ENVNAME2
+               WHEN "DEV"
+                   MOVE "DEVTNS"       TO ENVDATA
+               WHEN "TEST"
+                   MOVE "TESTTNS"      TO ENVDATA
+               WHEN "PROD"
+                   MOVE "PRODTNS"      TO ENVDATA
+               WHEN OTHER
+                   MOVE "DEVTNS"       TO ENVDATA
+                   MOVE "ENVNAME2"     TO WS-EXC-FIELD-NAME
+                   MOVE ENVNAME2       TO WS-EXC-BAD-VALUE
+                   PERFORM 8110-WRITE-EXCEPTION THRU 8110-EXIT
+           END-EVALUATE.
+
+           DISPLAY "ENVNAME2 IS [" ENVNAME2 "]".
+           DISPLAY "ENVDATA  IS [" ENVDATA  "]".
+        2000-EXIT.
+           EXIT.
+
+      ***************************************************************
+      **** 3000  ORACLE_P をマスクしたまま接続する。
+      ****       パスワードを画面／ログへ出力しないこと。
+      ***************************************************************
+        3000-CONNECT-DATABASE.
+           DISPLAY "ORACLE_USERID"     UPON ENVIRONMENT-NAME.
+           ACCEPT  ORACLE-USERID       FROM ENVIRONMENT-VALUE.
+
+           DISPLAY "ORACLW_PWD"        UPON ENVIRONMENT-NAME.
+           ACCEPT  ORACLE_P            FROM ENVIRONMENT-VALUE.
+
+           EXEC SQL
+               CONNECT :ORACLE-USERID IDENTIFIED BY :ORACLE_P
+                   USING :ENVDATA
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY "ORACLE CONNECT FAILED, SQLCODE=" SQLCODE
+           ELSE
+               DISPLAY "ORACLE CONNECT OK, ENVIRONMENT=" ENVNAME2
+           END-IF.
+        3000-EXIT.
+           EXIT.
+
+      ***************************************************************
+      **** 8100  入力数値項目の検証（例外レポート）
+      ***************************************************************
+        8100-VALIDATE-NUMERIC-FIELD.
+           IF WS-VALIDATE-AREA IS NUMERIC
+               SET VALIDATE-OK  TO TRUE
+           ELSE
+               SET VALIDATE-BAD TO TRUE
+               MOVE WS-VALIDATE-FIELD-NAME TO WS-EXC-FIELD-NAME
+               MOVE WS-VALIDATE-AREA       TO WS-EXC-BAD-VALUE
+               PERFORM 8110-WRITE-EXCEPTION THRU 8110-EXIT
+           END-IF.
+        8100-EXIT.
+           EXIT.
+
+        8110-WRITE-EXCEPTION.
+           PERFORM 9000-BUILD-TIMESTAMP THRU 9000-EXIT.
+           MOVE WS-TIMESTAMP-14     TO WS-EXC-TIMESTAMP.
+           MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-FILE-RECORD.
+           WRITE EXCEPTION-FILE-RECORD.
+        8110-EXIT.
+           EXIT.
+
+      ***************************************************************
+      **** 9000  日付＋時刻 14 桁タイムスタンプの編集
+      ***************************************************************
+        9000-BUILD-TIMESTAMP.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+           STRING WS-TS-DATE DELIMITED BY SIZE
+                  WS-TS-TIME DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP-14.
+        9000-EXIT.
+           EXIT.
